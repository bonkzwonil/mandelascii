@@ -0,0 +1,53 @@
+000010*****************************************************************
+000020* PARMREC - CARD-IMAGE PARAMETER RECORD FOR HALLOPGM.
+000030*     ANALYSTS SET THE COORDINATE AND ITERATION CAP FOR A RUN
+000040*     BY EDITING ONE OF THESE RECORDS INTO PARMFILE INSTEAD OF
+000050*     RECOMPILING THE PROGRAM.
+000060*
+000070*     COLS  1- 9  PARM-X        SIGNED, 1 INT + 7 DECIMAL DIGITS
+000080*     COLS 10-18  PARM-Y        SIGNED, 1 INT + 7 DECIMAL DIGITS
+000090*     COLS 19-23  PARM-MAXI     UNSIGNED ITERATION CAP, 0=DEFAULT
+000100*     COLS 24-24  PARM-DEEPZOOM-SW  "Y" ROUTES P-MANDEL THROUGH
+000110*                 THE EXTENDED-PRECISION DZ- FIELDS, USING
+000120*                 PARM-DZ-X/PARM-DZ-Y BELOW INSTEAD OF PARM-X/
+000130*                 PARM-Y AS THE COORDINATE.  ANY OTHER VALUE
+000140*                 (INCLUDING SPACE) LEAVES THE PLAIN-PRECISION
+000150*                 PATH IN EFFECT.
+000160*     COLS 25-52  PARM-DZ-X     SIGNED, 9 INT + 18 DECIMAL DIGITS
+000170*     COLS 53-80  PARM-DZ-Y     SIGNED, 9 INT + 18 DECIMAL DIGITS
+000180*     COLS 81-81  PARM-TILE-SW  "Y" REPLACES THE PLANE-WINDOW
+000190*                 DEFAULTS WITH THE TILE BELOW, SO ONE JOB STEP
+000200*                 RENDERS ONLY ITS OWN SLICE OF THE PLANE.  ANY
+000210*                 OTHER VALUE (INCLUDING SPACE) LEAVES THE
+000220*                 PLANE-WINDOW VALUE CLAUSES IN EFFECT.
+000230*     COLS 82-90  PARM-TILE-X-MIN  SIGNED, 1 INT + 7 DECIMAL DIGITS
+000240*     COLS 91-99  PARM-TILE-X-MAX  SIGNED, 1 INT + 7 DECIMAL DIGITS
+000250*     COLS 100-108 PARM-TILE-Y-MIN SIGNED, 1 INT + 7 DECIMAL DIGITS
+000260*     COLS 109-117 PARM-TILE-Y-MAX SIGNED, 1 INT + 7 DECIMAL DIGITS
+000270*     COLS 118-121 PARM-TILE-ROWS  UNSIGNED ROW COUNT FOR THE TILE
+000280*     COLS 122-125 PARM-TILE-COLS  UNSIGNED COLUMN COUNT FOR THE
+000290*                 TILE.  PARM-MAXI ABOVE ALSO APPLIES TO TILE
+000300*                 RUNS - THERE IS NO SEPARATE TILE MAXI.
+000310*****************************************************************
+000320 01  PARM-RECORD.
+000330     05  PARM-X PIC S9V9(07)
+000340         SIGN IS LEADING SEPARATE CHARACTER.
+000350     05  PARM-Y PIC S9V9(07)
+000360         SIGN IS LEADING SEPARATE CHARACTER.
+000370     05  PARM-MAXI               PIC 9(05).
+000380     05  PARM-DEEPZOOM-SW        PIC X(01).
+000390     05  PARM-DZ-X PIC S9(09)V9(18)
+000400         SIGN IS LEADING SEPARATE CHARACTER.
+000410     05  PARM-DZ-Y PIC S9(09)V9(18)
+000420         SIGN IS LEADING SEPARATE CHARACTER.
+000430     05  PARM-TILE-SW            PIC X(01).
+000440     05  PARM-TILE-X-MIN PIC S9V9(07)
+000450         SIGN IS LEADING SEPARATE CHARACTER.
+000460     05  PARM-TILE-X-MAX PIC S9V9(07)
+000470         SIGN IS LEADING SEPARATE CHARACTER.
+000480     05  PARM-TILE-Y-MIN PIC S9V9(07)
+000490         SIGN IS LEADING SEPARATE CHARACTER.
+000500     05  PARM-TILE-Y-MAX PIC S9V9(07)
+000510         SIGN IS LEADING SEPARATE CHARACTER.
+000520     05  PARM-TILE-ROWS          PIC 9(04).
+000530     05  PARM-TILE-COLS          PIC 9(04).

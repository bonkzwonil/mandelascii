@@ -0,0 +1,40 @@
+000010*****************************************************************
+000020* ZOOMQREC - QUEUED ZOOM-REQUEST TRANSACTION RECORD FOR HALLOPGM.
+000030*     ANALYSTS APPEND ONE OF THESE TO ZOOMQFILE AHEAD OF THE
+000040*     NIGHTLY RUN INSTEAD OF EDITING PARMFILE AND RECOMPILING -
+000050*     P-PROCESS-ZOOM-QUEUE READS THEM ALL AND WRITES ONE LABELED
+000060*     REPORT SECTION PER REQUEST.
+000070*
+000080*     COLS  1-10  ZQ-REQUEST-ID     ANALYST'S LABEL FOR THE
+000090*                 REQUEST - CARRIED STRAIGHT INTO THE REQUEST
+000100*                 COLUMN OF ITS REPORT SECTION.
+000110*     COLS 11-19  ZQ-CENTER-X       SIGNED, 1 INT + 7 DECIMAL
+000120*     COLS 20-28  ZQ-CENTER-Y       SIGNED, 1 INT + 7 DECIMAL
+000130*     COLS 29-31  ZQ-ZOOM-LEVEL     UNSIGNED - 0 LEAVES THE
+000140*                 REQUEST ON THE PLAIN-PRECISION PATH, USING
+000141*                 ZQ-CENTER-X/ZQ-CENTER-Y ABOVE AS THE COORDINATE;
+000142*                 NONZERO ROUTES IT THROUGH THE EXTENDED-PRECISION
+000143*                 (DZ-) FIELDS, USING ZQ-DZ-X/ZQ-DZ-Y BELOW AS THE
+000144*                 COORDINATE INSTEAD - SAME CONVENTION AS
+000145*                 PARM-DEEPZOOM-SW/PARM-DZ-X/PARM-DZ-Y IN PARMREC.
+000170*     COLS 32-36  ZQ-MAXI-OVERRIDE  UNSIGNED ITERATION CAP FOR
+000180*                 THIS REQUEST ONLY, 0 = LEAVE MAXI AS IT STANDS
+000185*     COLS 37-64  ZQ-DZ-X           SIGNED, 9 INT + 18 DECIMAL
+000186*                 DIGITS - ONLY MEANINGFUL WHEN ZQ-ZOOM-LEVEL > 0
+000187*     COLS 65-92  ZQ-DZ-Y           SIGNED, 9 INT + 18 DECIMAL
+000188*                 DIGITS - ONLY MEANINGFUL WHEN ZQ-ZOOM-LEVEL > 0
+000190*     COLS 93-100 FILLER
+000200*****************************************************************
+000210 01  ZOOMQ-RECORD.
+000220     05  ZQ-REQUEST-ID           PIC X(10).
+000230     05  ZQ-CENTER-X PIC S9V9(07)
+000240         SIGN IS LEADING SEPARATE CHARACTER.
+000250     05  ZQ-CENTER-Y PIC S9V9(07)
+000260         SIGN IS LEADING SEPARATE CHARACTER.
+000270     05  ZQ-ZOOM-LEVEL           PIC 9(03).
+000280     05  ZQ-MAXI-OVERRIDE        PIC 9(05).
+000285     05  ZQ-DZ-X PIC S9(09)V9(18)
+000286         SIGN IS LEADING SEPARATE CHARACTER.
+000287     05  ZQ-DZ-Y PIC S9(09)V9(18)
+000288         SIGN IS LEADING SEPARATE CHARACTER.
+000290     05  FILLER                  PIC X(08).

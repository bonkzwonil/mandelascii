@@ -0,0 +1,47 @@
+000010*****************************************************************
+000020* CHKPTREC - RESTART CHECKPOINT RECORD FOR THE P-BENCHMARK LOOP.
+000030*     WRITTEN EVERY 100 PASSES SO AN ABENDED OR CANCELLED
+000040*     BENCHMARK STEP CAN PICK UP AT THE NEXT PASS INSTEAD OF
+000050*     STARTING BI OVER FROM 1.  THE CHECKPOINT IS ONLY GOOD FOR
+000055*     THE POINT AND MAXI IT WAS TAKEN UNDER - P-BENCHMARK CHECKS
+000056*     CHKPT-X/CHKPT-Y/CHKPT-MAXI/CHKPT-DEEPZOOM-SW AGAINST THE
+000057*     CURRENT X, Y, MAXI AND DEEPZOOM-SW, AND - WHEN DEEPZOOM-SW
+000058*     IS "Y" - ALSO CHKPT-DZ-X/CHKPT-DZ-Y AGAINST DZ-X/DZ-Y, AND
+000059*     IGNORES THE CHECKPOINT IF ANY OF THEM DIFFER.  THIS MATTERS
+000060*     MOST FOR DEEP ZOOM, WHERE TWO DIFFERENT CENTERS CAN SHARE
+000061*     THE SAME NARROW X/Y PLACEHOLDER.
+000070*
+000080*     COLS  1- 8  CHKPT-BI    LAST COMPLETED PASS NUMBER
+000090*     COLS  9-16  CHKPT-C     C  AS OF THAT PASS
+000100*     COLS 17-24  CHKPT-CI    CI AS OF THAT PASS
+000110*     COLS 25-31  CHKPT-I     I  AS OF THAT PASS
+000115*     COLS 32-40  CHKPT-X     THE POINT THIS CHECKPOINT WAS
+000116*                 TAKEN AGAINST - SIGNED, 1 INT + 7 DECIMAL DIGITS
+000117*     COLS 41-49  CHKPT-Y     SIGNED, 1 INT + 7 DECIMAL DIGITS
+000118*     COLS 50-54  CHKPT-MAXI  MAXI THIS CHECKPOINT WAS TAKEN UNDER
+000119*     COLS 55-55  CHKPT-DEEPZOOM-SW  DEEPZOOM-SW AS OF THIS
+000120*                 CHECKPOINT - "Y" MEANS CHKPT-DZ-X/CHKPT-DZ-Y
+000121*                 BELOW ARE THE COORDINATE THAT MATTERS, NOT
+000122*                 CHKPT-X/CHKPT-Y.
+000123*     COLS 56-83  CHKPT-DZ-X  SIGNED, 9 INT + 18 DECIMAL DIGITS
+000124*     COLS 84-111 CHKPT-DZ-Y  SIGNED, 9 INT + 18 DECIMAL DIGITS
+000125*     COLS 112-120 FILLER
+000130*****************************************************************
+000140 01  CHECKPOINT-RECORD.
+000150     05  CHKPT-BI                PIC 9(08).
+000160     05  CHKPT-C PIC SV9(07)
+000170         SIGN IS LEADING SEPARATE CHARACTER.
+000180     05  CHKPT-CI PIC SV9(07)
+000190         SIGN IS LEADING SEPARATE CHARACTER.
+000200     05  CHKPT-I                  PIC 9(07).
+000210     05  CHKPT-X PIC S9V9(07)
+000220         SIGN IS LEADING SEPARATE CHARACTER.
+000230     05  CHKPT-Y PIC S9V9(07)
+000240         SIGN IS LEADING SEPARATE CHARACTER.
+000250     05  CHKPT-MAXI               PIC 9(05).
+000260     05  CHKPT-DEEPZOOM-SW        PIC X(01).
+000270     05  CHKPT-DZ-X PIC S9(09)V9(18)
+000280         SIGN IS LEADING SEPARATE CHARACTER.
+000290     05  CHKPT-DZ-Y PIC S9(09)V9(18)
+000300         SIGN IS LEADING SEPARATE CHARACTER.
+000310     05  FILLER                   PIC X(09).

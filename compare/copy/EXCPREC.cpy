@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020* EXCPREC - ARITHMETIC EXCEPTION RECORD FOR P-ITER.  WRITTEN BY
+000030*     P-LOG-EXCEPTION WHENEVER A SIZE ERROR IS TRAPPED IN THE
+000040*     ESCAPE-TIME ARITHMETIC, SO A TRUNCATED RESULT CAN BE TOLD
+000050*     APART FROM ONE THAT LEGITIMATELY CONVERGED.
+000060*
+000070*     COLS  1- 9  EXCP-X     X AS OF THE FAILING ITERATION
+000080*     COLS 10-18  EXCP-Y     Y AS OF THE FAILING ITERATION
+000090*     COLS 19-25  EXCP-I     I (ITERATION NUMBER) AS OF THE FAIL
+000100*     COLS 26-37  EXCP-STMT  WHICH STATEMENT IN P-ITER OVERFLOWED
+000110*     COLS 38-80  FILLER
+000120*****************************************************************
+000130 01  EXCP-RECORD.
+000140     05  EXCP-X PIC S9V9(07)
+000150         SIGN IS LEADING SEPARATE CHARACTER.
+000160     05  EXCP-Y PIC S9V9(07)
+000170         SIGN IS LEADING SEPARATE CHARACTER.
+000180     05  EXCP-I                   PIC 9(07).
+000190     05  EXCP-STMT                PIC X(12).
+000200     05  FILLER                   PIC X(43).

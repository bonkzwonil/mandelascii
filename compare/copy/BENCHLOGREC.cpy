@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020* BENCHLOGREC - ONE HISTORY LINE PER CALL TO P-BENCHMARK, WRITTEN
+000030*     BY P-LOG-BENCHMARK-TIME.  LETS THROUGHPUT BE TRACKED ACROSS
+000040*     RUNS INSTEAD OF ONLY SEEING THE LATEST ONE.
+000050*
+000060*     COLS  1- 8  BLOG-START-TIME     HHMMSSHH AT ENTRY
+000070*     COLS 11-18  BLOG-END-TIME       HHMMSSHH AT EXIT
+000080*     COLS 21-29  BLOG-ELAPSED-SECS   WALL-CLOCK SECONDS ELAPSED
+000090*     COLS 32-39  BLOG-PASSES         PASSES ACTUALLY RUN
+000100*                                      (ZERO IF RESTORED FROM A
+000110*                                      COMPLETED CHECKPOINT)
+000120*     COLS 42-49  BLOG-THROUGHPUT     PASSES PER SECOND
+000130*     COLS 50-80  FILLER
+000140*****************************************************************
+000150 01  BENCHLOG-RECORD.
+000160     05  BLOG-START-TIME          PIC 9(08).
+000170     05  FILLER                   PIC X(02) VALUE SPACES.
+000180     05  BLOG-END-TIME            PIC 9(08).
+000190     05  FILLER                   PIC X(02) VALUE SPACES.
+000200     05  BLOG-ELAPSED-SECS        PIC ZZZZZ9.99.
+000210     05  FILLER                   PIC X(02) VALUE SPACES.
+000220     05  BLOG-PASSES              PIC ZZZZZZZ9.
+000230     05  FILLER                   PIC X(02) VALUE SPACES.
+000240     05  BLOG-THROUGHPUT          PIC ZZZZ9.99.
+000250     05  FILLER                   PIC X(31).

@@ -0,0 +1,46 @@
+000010*****************************************************************
+000020* LEGENDWRT - WRITES THE ESCAPE-TIME BAND-CODE LEGEND, ONE LINE
+000030*     PER CHARACTER IN BAND-CODE-LITERAL, TO WHATEVER OUTPUT
+000040*     RECORD THE CALLER REPLACES LEGEND-OUT-REC WITH.  SHARED BY
+000050*     HALLOPGM (FOR AN UNTILED PLANE RENDER, WHERE THE LEGEND
+000060*     GOES STRAIGHT INTO PLANEOUT) AND HALLOMRG (WHICH WRITES IT
+000070*     ONCE INTO MERGEOUT AHEAD OF THE MERGED TILE ROWS, SINCE A
+000080*     TILED RUN SKIPS THE PER-TILE LEGEND - SEE P-RENDER-PLANE).
+000090*****************************************************************
+000100     MOVE "ESCAPE-TIME BAND LEGEND (I AS A PERCENT OF MAXI)"
+000110         TO LEGEND-OUT-REC
+000120     WRITE LEGEND-OUT-REC
+000130     MOVE ALL "-" TO LEGEND-OUT-REC
+000140     WRITE LEGEND-OUT-REC
+000150     MOVE "  ' ' BAND  1 - 0%-10% OF MAXI (ESCAPED FASTEST)"
+000160         TO LEGEND-OUT-REC
+000170     WRITE LEGEND-OUT-REC
+000180     MOVE "  '.' BAND  2 - 10%-20% OF MAXI"
+000190         TO LEGEND-OUT-REC
+000200     WRITE LEGEND-OUT-REC
+000210     MOVE "  ':' BAND  3 - 20%-30% OF MAXI"
+000220         TO LEGEND-OUT-REC
+000230     WRITE LEGEND-OUT-REC
+000240     MOVE "  '-' BAND  4 - 30%-40% OF MAXI"
+000250         TO LEGEND-OUT-REC
+000260     WRITE LEGEND-OUT-REC
+000270     MOVE "  '=' BAND  5 - 40%-50% OF MAXI"
+000280         TO LEGEND-OUT-REC
+000290     WRITE LEGEND-OUT-REC
+000300     MOVE "  '+' BAND  6 - 50%-60% OF MAXI"
+000310         TO LEGEND-OUT-REC
+000320     WRITE LEGEND-OUT-REC
+000330     MOVE "  '*' BAND  7 - 60%-70% OF MAXI"
+000340         TO LEGEND-OUT-REC
+000350     WRITE LEGEND-OUT-REC
+000360     MOVE "  '#' BAND  8 - 70%-80% OF MAXI"
+000370         TO LEGEND-OUT-REC
+000380     WRITE LEGEND-OUT-REC
+000390     MOVE "  '%' BAND  9 - 80%-90% OF MAXI"
+000400         TO LEGEND-OUT-REC
+000410     WRITE LEGEND-OUT-REC
+000420     MOVE "  '@' BAND 10 - 90%-100% OF MAXI (LIKELY IN SET)"
+000430         TO LEGEND-OUT-REC
+000440     WRITE LEGEND-OUT-REC
+000450     MOVE ALL "-" TO LEGEND-OUT-REC
+000460     WRITE LEGEND-OUT-REC.

@@ -0,0 +1,47 @@
+000010*****************************************************************
+000020* RPTREC - PRINT-IMAGE REPORT LAYOUT FOR HALLOPGM.
+000030*     REPLACES THE RAW EXHIBIT/DISPLAY OF C, CI, I (AND BI FOR
+000040*     THE BENCHMARK) WITH A HEADED COLUMNAR REPORT THAT CAN BE
+000050*     HANDED TO AN ANALYST INSTEAD OF GREPPED OUT OF SYSOUT.
+000060*
+000070*     RPT-ESCAPED IS "Y" WHEN ZWI EXCEEDED 4 (THE POINT ESCAPED
+000080*     THE SET BEFORE MAXI WAS REACHED) AND "N" OTHERWISE.
+000090*****************************************************************
+000100 01  RPT-TITLE                  PIC X(80) VALUE
+000110     "HALLOPGM - MANDELBROT SET REPORT".
+000120 01  RPT-RULE                   PIC X(80) VALUE ALL "-".
+000130 01  RPT-HEADING.
+000140     05  FILLER PIC X(10) VALUE "REQUEST".
+000150     05  FILLER PIC X(02) VALUE SPACES.
+000160     05  FILLER PIC X(10) VALUE "X".
+000170     05  FILLER PIC X(02) VALUE SPACES.
+000180     05  FILLER PIC X(10) VALUE "Y".
+000190     05  FILLER PIC X(02) VALUE SPACES.
+000200     05  FILLER PIC X(10) VALUE "C".
+000210     05  FILLER PIC X(02) VALUE SPACES.
+000220     05  FILLER PIC X(10) VALUE "CI".
+000230     05  FILLER PIC X(02) VALUE SPACES.
+000240     05  FILLER PIC X(07) VALUE "ITER".
+000250     05  FILLER PIC X(02) VALUE SPACES.
+000260     05  FILLER PIC X(08) VALUE "PASSES".
+000270     05  FILLER PIC X(02) VALUE SPACES.
+000280     05  FILLER PIC X(01) VALUE "E".
+000290 01  RPT-DETAIL-LINE.
+000300     05  RPT-REQUEST-ID          PIC X(10).
+000310     05  FILLER                  PIC X(02) VALUE SPACES.
+000320     05  RPT-X                   PIC -9.9999999.
+000330     05  FILLER                  PIC X(02) VALUE SPACES.
+000340     05  RPT-Y                   PIC -9.9999999.
+000350     05  FILLER                  PIC X(02) VALUE SPACES.
+000360     05  RPT-C                   PIC -9.9999999.
+000370     05  FILLER                  PIC X(02) VALUE SPACES.
+000380     05  RPT-CI                  PIC -9.9999999.
+000390     05  FILLER                  PIC X(02) VALUE SPACES.
+000400     05  RPT-I                   PIC ZZZZZZ9.
+000410     05  FILLER                  PIC X(02) VALUE SPACES.
+000420     05  RPT-PASSES               PIC ZZZZZZZ9.
+000430     05  FILLER                   PIC X(02) VALUE SPACES.
+000440     05  RPT-ESCAPED               PIC X(01).
+000450 01  RPT-CONTROL.
+000460     05  RPT-REQUEST-ID-WS        PIC X(10) VALUE SPACES.
+000470     05  RPT-PASSES-WS            PIC 9(08) COMP VALUE 0.

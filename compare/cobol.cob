@@ -1,43 +1,788 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. HALLOPGM.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        77  C   PIC SV9(07) COMP.
-        77  CI  PIC SV9(07) COMP.
-        77  C2  PIC V9(07) COMP.
-        77  CI2 PIC V9(07) COMP.
-        77  ZWI PIC V9(07) COMP.
-        77  I   PIC 9(7)   COMP.
-        77  BI   PIC 9(8)   COMP.
-        77  X   PIC SV9(07)   COMP.
-        77  Y   PIC SV9(07)   COMP.
-        77  MAXI PIC 9(5) VALUE 5000.
-        PROCEDURE DIVISION.
-        P-START.
-            DISPLAY "LOOK MA! COBOL!"
-            MOVE 0.1 TO X
-            MOVE -0.5 TO Y
-            PERFORM P-MANDEL
-            EXHIBIT NAMED C CI I
-            PERFORM P-BENCHMARK
-            EXHIBIT NAMED C CI I BI
-            PERFORM P-END.
-        P-MANDEL.
-            MOVE 0 TO ZWI C,CI,CI2,C2
-            PERFORM P-ITER VARYING I FROM 1 BY 1
-                UNTIL ZWI > 4 OR I >= MAXI.
-        P-ITER.
-            MULTIPLY C BY CI
-            MULTIPLY 2 BY CI
-            ADD Y TO CI
-            SUBTRACT CI2 FROM C2 GIVING C
-            ADD X TO C
-            MULTIPLY C BY C GIVING C2
-            MULTIPLY CI BY CI GIVING CI2
-            ADD C2 TO CI2 GIVING ZWI.
-        P-BENCHMARK.
-            PERFORM P-MANDEL VARYING BI FROM 1 BY 1
-                    UNTIL BI GREATER THAN 1000.
-        P-END.
-            DISPLAY "The ENd"
-            STOP RUN.
+000010*****************************************************************
+000020* HALLOPGM - MANDELBROT SET EXPLORER
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. HALLOPGM.
+000060 AUTHOR. R HALLORAN.
+000070 INSTALLATION. SYSTEMS PROGRAMMING.
+000080 DATE-WRITTEN. 03/11/2009.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* REMARKS.  COMPUTES ESCAPE-TIME ITERATION COUNTS FOR POINTS ON
+000120*     THE COMPLEX PLANE AND REPORTS WHETHER THEY LIE IN THE
+000130*     MANDELBROT SET.  ORIGINALLY A ONE-POINT DEMONSTRATION;
+000140*     GREW A FULL-PLANE RENDER MODE AS A SECOND WAY TO RUN IT.
+000150*
+000160* MODIFICATION HISTORY.
+000170*     03/11/2009  RH   ORIGINAL ONE-POINT VERSION.
+000180*     08/09/2026  RH   ADDED FULL-PLANE RENDER MODE, WRITING AN
+000190*                       ASCII-ART PICTURE OF THE SET TO A NEW
+000200*                       SEQUENTIAL OUTPUT FILE, PLANEOUT.
+000210*     08/09/2026  RH   X, Y AND MAXI NOW DEFAULT FROM A SYSIN
+000220*                       PARAMETER CARD (PARMFILE / PARMREC) READ
+000230*                       BY P-READ-PARM, SO A NEW POINT OR DEEPER
+000240*                       RUN NO LONGER NEEDS A RECOMPILE.
+000250*     08/09/2026  RH   P-BENCHMARK CHECKPOINTS BI, C, CI AND I TO
+000260*                       RESTARTFILE EVERY 100 PASSES, AND RESUMES
+000270*                       FROM THE LAST ONE THE NEXT TIME IT RUNS.
+000280*     08/09/2026  RH   REPLACED THE EXHIBIT/DISPLAY OF RESULTS
+000290*                       WITH A HEADED COLUMNAR REPORT WRITTEN TO
+000300*                       REPORTFILE (SEE RPTREC).
+000310*     08/09/2026  RH   P-ITER NOW TRAPS ON SIZE ERROR ON EVERY
+000320*                       ARITHMETIC STATEMENT AND LOGS X, Y, I AND
+000330*                       THE FAILING STATEMENT TO EXCPFILE, SO A
+000340*                       TRUNCATED RESULT CAN BE TOLD APART FROM A
+000350*                       LEGITIMATE CONVERGENCE.
+000360*     08/09/2026  RH   P-BENCHMARK NOW TIMES ITSELF WITH ACCEPT
+000370*                       FROM TIME AND APPENDS ELAPSED SECONDS AND
+000380*                       PASSES-PER-SECOND THROUGHPUT TO BENCHLOG
+000390*                       EVERY TIME IT RUNS.
+000400*     08/09/2026  RH   ADDED AN EXTENDED-PRECISION (COMP-3) DEEP
+000410*                       ZOOM PATH THROUGH P-MANDEL, SELECTED BY A
+000420*                       NEW PARMFILE SWITCH, FOR BOUNDARY REGIONS
+000430*                       TOO FINE FOR THE PLAIN SV9(07) FIELDS.
+000440*     08/09/2026  RH   P-RENDER-PLANE NOW WRITES A BAND-CODE
+000450*                       LEGEND TO PLANEOUT AHEAD OF THE GRID SO
+000460*                       THE RENDERED CHARACTERS CAN BE READ
+000470*                       WITHOUT CROSS-REFERENCING THE SOURCE.
+000480*     08/09/2026  RH   PARMFILE CAN NOW CARRY A TILE WINDOW (ITS
+000490*                       OWN X/Y BOUNDS AND GRID SIZE) SO A FULL-
+000500*                       PLANE RENDER CAN BE SPLIT ACROSS SEVERAL
+000510*                       JOB STEPS, EACH WRITING ITS OWN PLANEOUT.
+000520*                       SEE ALSO THE NEW HALLOMRG PROGRAM, WHICH
+000530*                       STITCHES A SET OF TILE PLANEOUTS BACK INTO
+000540*                       ONE COMPOSITE FILE.
+000550*     08/09/2026  RH   ADDED ZOOMQFILE, A QUEUE OF ZOOM REQUESTS
+000560*                       (CENTER POINT, ZOOM LEVEL, MAXI OVERRIDE)
+000570*                       THAT P-PROCESS-ZOOM-QUEUE WORKS THROUGH
+000580*                       AFTER THE SINGLE-POINT AND BENCHMARK
+000590*                       SECTIONS, WRITING ONE REPORT SECTION PER
+000600*                       REQUEST, SO ANALYSTS CAN QUEUE UP RUNS
+000610*                       WITHOUT EACH NEEDING A RECOMPILE.
+000620*****************************************************************
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT PARMFILE ASSIGN TO "PARMFILE"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS PARMFILE-STATUS.
+000690     SELECT PLANEOUT ASSIGN TO "PLANEOUT"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS PLANEOUT-STATUS.
+000720     SELECT RESTARTFILE ASSIGN TO "RESTARTFILE"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS RESTARTFILE-STATUS.
+000750     SELECT REPORTFILE ASSIGN TO "REPORTFILE"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS REPORTFILE-STATUS.
+000780     SELECT EXCPFILE ASSIGN TO "EXCPFILE"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS EXCPFILE-STATUS.
+000810     SELECT BENCHLOG ASSIGN TO "BENCHLOG"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS BENCHLOG-STATUS.
+000840     SELECT ZOOMQFILE ASSIGN TO "ZOOMQFILE"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS ZOOMQFILE-STATUS.
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  PARMFILE
+000900     RECORD CONTAINS 125 CHARACTERS.
+000910     COPY PARMREC.
+000920 FD  RESTARTFILE
+000930     RECORD CONTAINS 120 CHARACTERS.
+000940     COPY CHKPTREC.
+000950 FD  PLANEOUT
+000960     RECORD CONTAINS 70 CHARACTERS.
+000970 01  PLANE-OUT-REC               PIC X(70).
+000980 FD  REPORTFILE
+000990     RECORD CONTAINS 80 CHARACTERS.
+001000 01  RPT-OUT-REC                 PIC X(80).
+001010 FD  EXCPFILE
+001020     RECORD CONTAINS 80 CHARACTERS.
+001030     COPY EXCPREC.
+001040 FD  BENCHLOG
+001050     RECORD CONTAINS 80 CHARACTERS.
+001060     COPY BENCHLOGREC.
+001070 FD  ZOOMQFILE
+001080     RECORD CONTAINS 100 CHARACTERS.
+001090     COPY ZOOMQREC.
+001100 WORKING-STORAGE SECTION.
+001110*----------------------------------------------------------------
+001120* SINGLE-POINT WORKING FIELDS (ORIGINAL)
+001130*----------------------------------------------------------------
+001140 77  C                           PIC SV9(07) COMP.
+001150 77  CI                          PIC SV9(07) COMP.
+001160 77  C2                          PIC V9(07)  COMP.
+001170 77  CI2                         PIC V9(07)  COMP.
+001180 77  ZWI                         PIC V9(07)  COMP.
+001190 77  I                           PIC 9(7)    COMP.
+001200 77  BI                          PIC 9(8)    COMP.
+001210 77  X                           PIC SV9(07) COMP VALUE 0.1.
+001220 77  Y                           PIC SV9(07) COMP VALUE -0.5.
+001230 77  MAXI                        PIC 9(5)    VALUE 5000.
+001240*----------------------------------------------------------------
+001250* PARAMETER-FILE WORKING FIELDS
+001260*----------------------------------------------------------------
+001270 01  PARMFILE-STATUS             PIC X(02).
+001280*----------------------------------------------------------------
+001290* BENCHMARK CHECKPOINT/RESTART WORKING FIELDS
+001300*----------------------------------------------------------------
+001310 01  RESTARTFILE-STATUS          PIC X(02).
+001320 01  BENCH-WORK.
+001330     05  BI-START                PIC 9(08) COMP.
+001340     05  CHKPT-DIVQUOT            PIC 9(08) COMP.
+001350     05  CHKPT-DIVREM             PIC 9(03) COMP.
+001360 01  CHKPT-SWITCHES.
+001370     05  CHKPT-FOUND-SW           PIC X(01) VALUE "N".
+001380         88  CHKPT-FOUND                    VALUE "Y".
+001390*----------------------------------------------------------------
+001400* COLUMNAR REPORT WORKING FIELDS
+001410*----------------------------------------------------------------
+001420 01  REPORTFILE-STATUS           PIC X(02).
+001430     COPY RPTREC.
+001440*----------------------------------------------------------------
+001450* ARITHMETIC EXCEPTION LOGGING WORKING FIELDS
+001460*----------------------------------------------------------------
+001470 01  EXCPFILE-STATUS             PIC X(02).
+001480 01  EXCP-STMT-WS                PIC X(12).
+001485 01  EXCP-FLAGGED-SW             PIC X(01) VALUE "N".
+001486     88  EXCP-FLAGGED                      VALUE "Y".
+001490*----------------------------------------------------------------
+001500* BENCHMARK TIMING WORKING FIELDS
+001510*----------------------------------------------------------------
+001520 01  BENCHLOG-STATUS             PIC X(02).
+001530 01  TOD-PARTS-WS                PIC 9(08).
+001540 01  TOD-PARTS REDEFINES TOD-PARTS-WS.
+001550     05  TOD-HH                  PIC 9(02).
+001560     05  TOD-MM                  PIC 9(02).
+001570     05  TOD-SS                  PIC 9(02).
+001580     05  TOD-HS                  PIC 9(02).
+001590 01  TOD-CS-WS                   PIC 9(08) COMP.
+001600 01  BENCH-TIME-FIELDS.
+001610     05  BENCH-START-TOD         PIC 9(08).
+001620     05  BENCH-END-TOD           PIC 9(08).
+001630     05  BENCH-START-CS          PIC 9(08) COMP.
+001640     05  BENCH-END-CS            PIC 9(08) COMP.
+001650     05  BENCH-ELAPSED-CS        PIC 9(08) COMP.
+001660     05  BENCH-ELAPSED-SECS      PIC 9(06)V9(02) COMP.
+001670     05  BENCH-PASSES-RUN        PIC 9(08) COMP.
+001680     05  BENCH-PASSES-100        PIC 9(08) COMP.
+001690     05  BENCH-THROUGHPUT        PIC 9(06)V9(02) COMP.
+001700*----------------------------------------------------------------
+001710* DEEP-ZOOM (EXTENDED-PRECISION) WORKING FIELDS.  SELECTED IN
+001720* PLACE OF THE PLAIN SV9(07)/V9(07) COMP FIELDS ABOVE WHEN
+001730* DEEPZOOM-ON IS SET FROM PARMFILE, FOR BOUNDARY COORDINATES TOO
+001740* FINE FOR 7 DECIMAL DIGITS OF PRECISION.
+001750*----------------------------------------------------------------
+001760 01  DEEPZOOM-SWITCHES.
+001770     05  DEEPZOOM-SW              PIC X(01) VALUE "N".
+001780         88  DEEPZOOM-ON                    VALUE "Y".
+001782 01  TILE-SWITCHES.
+001784     05  TILE-MODE-SW             PIC X(01) VALUE "N".
+001786         88  TILE-MODE-ON                   VALUE "Y".
+001790 01  DEEPZOOM-FIELDS.
+001800     05  DZ-X                     PIC S9(09)V9(18) COMP-3.
+001810     05  DZ-Y                     PIC S9(09)V9(18) COMP-3.
+001820     05  DZ-C                     PIC S9(09)V9(18) COMP-3.
+001830     05  DZ-CI                    PIC S9(09)V9(18) COMP-3.
+001840     05  DZ-C2                    PIC S9(09)V9(18) COMP-3.
+001850     05  DZ-CI2                   PIC S9(09)V9(18) COMP-3.
+001860     05  DZ-ZWI                   PIC S9(09)V9(18) COMP-3.
+001870*----------------------------------------------------------------
+001880* FULL-PLANE RENDER FIELDS
+001890*----------------------------------------------------------------
+001900 01  PLANE-WINDOW.
+001910     05  PLN-X-MIN PIC SV9(07) COMP VALUE -0.9000000.
+001920     05  PLN-X-MAX PIC SV9(07) COMP VALUE  0.5000000.
+001930     05  PLN-Y-MIN PIC SV9(07) COMP VALUE -0.9000000.
+001940     05  PLN-Y-MAX PIC SV9(07) COMP VALUE  0.9000000.
+001950     05  PLN-X-STEP PIC SV9(07) COMP VALUE  0.0202899.
+001960     05  PLN-Y-STEP PIC SV9(07) COMP VALUE  0.0529412.
+001970     05  PLN-ROWS                PIC 9(04)   COMP VALUE 35.
+001980     05  PLN-COLS                PIC 9(04)   COMP VALUE 70.
+001990 01  PLANE-WORK.
+002000     05  PLN-ROW-IDX             PIC 9(04)   COMP.
+002010     05  PLN-COL-IDX             PIC 9(04)   COMP.
+002020     05  PLN-X-CUR               PIC SV9(07) COMP.
+002030     05  PLN-Y-CUR               PIC SV9(07) COMP.
+002040     05  PLN-OFFSET-IDX          PIC 9(04)   COMP.
+002050     05  PLN-OFFSET-DIST         PIC SV9(07) COMP.
+002060*----------------------------------------------------------------
+002070* TILE-STEP WORKING FIELDS.  PLN-X-RANGE/PLN-Y-RANGE HOLD A FULL
+002080* MIN-TO-MAX SPAN, WHICH CAN EXCEED 1 EVEN THOUGH THE BOUNDS
+002090* THEMSELVES CANNOT, SO THEY NEED AN INTEGER DIGIT THAT PLN-X-CUR
+002100* AND FRIENDS DO NOT.
+002110*----------------------------------------------------------------
+002120 01  PLANE-STEP-WORK.
+002130     05  PLN-X-RANGE             PIC S9(01)V9(07) COMP.
+002140     05  PLN-Y-RANGE             PIC S9(01)V9(07) COMP.
+002145     05  PLN-COLS-LESS1          PIC 9(04)   COMP.
+002146     05  PLN-ROWS-LESS1          PIC 9(04)   COMP.
+002150 01  PLANE-LINE-AREA.
+002160     05  PLANE-LINE              PIC X(70).
+002170 01  PLANEOUT-STATUS             PIC X(02).
+002180*----------------------------------------------------------------
+002190* ESCAPE-TIME BAND CODE TABLE - ONE CHARACTER PER BAND, DIMMEST
+002200* (FEW ITERATIONS BEFORE ESCAPE) TO DENSEST (HIT MAXI).
+002210*----------------------------------------------------------------
+002220 01  BAND-CODE-LITERAL           PIC X(10) VALUE " .:-=+*#%@".
+002230 01  BAND-CODE-TABLE REDEFINES BAND-CODE-LITERAL.
+002240     05  BAND-CODE-ENTRY         PIC X(01) OCCURS 10 TIMES.
+002250 01  BAND-WORK.
+002260     05  BAND-IDX                PIC 9(02) COMP.
+002270     05  BAND-DIVISOR            PIC 9(07) COMP.
+002280*----------------------------------------------------------------
+002290* QUEUED ZOOM-REQUEST WORKING FIELDS
+002300*----------------------------------------------------------------
+002310 01  ZOOMQFILE-STATUS            PIC X(02).
+002320 01  ZQ-SWITCHES.
+002330     05  ZQ-EOF-SW                PIC X(01) VALUE "N".
+002340         88  ZQ-EOF                         VALUE "Y".
+002345 01  ZQ-MAXI-BASELINE            PIC 9(5).
+002350 PROCEDURE DIVISION.
+002360*****************************************************************
+002370* P-START - MAINLINE.  RUNS THE ORIGINAL SINGLE-POINT CALCULATION,
+002380*     THE BENCHMARK, THE FULL-PLANE RENDER (UNLESS DEEPZOOM-ON, IN
+002390*     WHICH CASE THE RENDER STEP IS SKIPPED SINCE THE PLANE WINDOW
+002400*     IS STILL PLAIN PRECISION), AND FINALLY ANY QUEUED ZOOM
+002410*     REQUESTS FROM ZOOMQFILE, EACH AS ITS OWN REPORT SECTION.
+002420*****************************************************************
+002430 P-START.
+002440     DISPLAY "LOOK MA! COBOL!"
+002450     PERFORM P-READ-PARM THRU P-READ-PARM-EXIT
+002460     PERFORM P-WRITE-REPORT-HEADERS
+002470     PERFORM P-MANDEL
+002480     MOVE "SINGLE" TO RPT-REQUEST-ID-WS
+002490     MOVE 0 TO RPT-PASSES-WS
+002500     PERFORM P-WRITE-REPORT-DETAIL
+002510     PERFORM P-BENCHMARK
+002520     MOVE "BENCHMARK" TO RPT-REQUEST-ID-WS
+002530     MOVE BENCH-PASSES-RUN TO RPT-PASSES-WS
+002540     PERFORM P-WRITE-REPORT-DETAIL
+002550     IF NOT DEEPZOOM-ON
+002560         PERFORM P-RENDER-PLANE
+002570     END-IF
+002580     PERFORM P-PROCESS-ZOOM-QUEUE THRU P-PROCESS-ZOOM-QUEUE-EXIT
+002590     PERFORM P-END.
+002600*****************************************************************
+002610* P-READ-PARM - READS ONE CARD-IMAGE PARAMETER RECORD FROM
+002620*     PARMFILE AND MOVES X, Y AND MAXI FROM IT.  IF PARMFILE IS
+002630*     MISSING, EMPTY, OR CARRIES A ZERO MAXI, THE WORKING-STORAGE
+002640*     VALUE CLAUSES ON X, Y AND MAXI STAND AS THE DEFAULTS.  A
+002650*     TILE WINDOW, IF PRESENT, REPLACES THE PLANE-WINDOW DEFAULTS
+002660*     SO THIS RUN ONLY RENDERS ITS OWN SLICE OF THE PLANE.
+002662*     PARM-TILE-ROWS/PARM-TILE-COLS OUTSIDE 1 TO 70 ARE REJECTED
+002664*     AND THE PLN-ROWS/PLN-COLS ALREADY IN EFFECT STAND INSTEAD -
+002666*     70 IS PLANE-LINE'S FIXED WIDTH, SO A WIDER COLS WOULD WRITE
+002668*     PAST THE END OF IT, AND A ZERO ROWS OR COLS WOULD RENDER AN
+002669*     EMPTY, UNDIAGNOSED PLANEOUT.
+002670*****************************************************************
+002680 P-READ-PARM.
+002690     OPEN INPUT PARMFILE
+002700     IF PARMFILE-STATUS NOT = "00"
+002710         GO TO P-READ-PARM-EXIT
+002720     END-IF
+002730     READ PARMFILE
+002740         AT END
+002750             GO TO P-READ-PARM-CLOSE
+002760     END-READ
+002770     MOVE PARM-X TO X
+002780     MOVE PARM-Y TO Y
+002790     IF PARM-MAXI > 0
+002800         MOVE PARM-MAXI TO MAXI
+002810     END-IF
+002820     IF PARM-DEEPZOOM-SW = "Y"
+002830         SET DEEPZOOM-ON TO TRUE
+002840         MOVE PARM-DZ-X TO DZ-X
+002850         MOVE PARM-DZ-Y TO DZ-Y
+002860     END-IF
+002870     IF PARM-TILE-SW = "Y"
+002875         SET TILE-MODE-ON TO TRUE
+002880         MOVE PARM-TILE-X-MIN TO PLN-X-MIN
+002890         MOVE PARM-TILE-X-MAX TO PLN-X-MAX
+002900         MOVE PARM-TILE-Y-MIN TO PLN-Y-MIN
+002910         MOVE PARM-TILE-Y-MAX TO PLN-Y-MAX
+002920         IF PARM-TILE-ROWS >= 1 AND PARM-TILE-ROWS <= 70
+002922             MOVE PARM-TILE-ROWS TO PLN-ROWS
+002924         END-IF
+002926         IF PARM-TILE-COLS >= 1 AND PARM-TILE-COLS <= 70
+002928             MOVE PARM-TILE-COLS TO PLN-COLS
+002930         END-IF
+002940         PERFORM P-COMPUTE-PLANE-STEPS
+002950     END-IF.
+002960 P-READ-PARM-CLOSE.
+002970     CLOSE PARMFILE.
+002980 P-READ-PARM-EXIT.
+002990     EXIT.
+003000*****************************************************************
+003010* P-COMPUTE-PLANE-STEPS - DERIVES PLN-X-STEP/PLN-Y-STEP FROM
+003020*     WHATEVER IS CURRENTLY IN PLANE-WINDOW, FOR A TILE WHOSE
+003030*     BOUNDS AND GRID SIZE CAME FROM PARMFILE RATHER THAN THE
+003040*     WORKING-STORAGE VALUE CLAUSES.  DIVIDES THE RANGE BY
+003042*     COLS-1/ROWS-1, NOT COLS/ROWS, SO THE LAST COLUMN AND ROW
+003044*     OF THE GRID LAND ON PLN-X-MAX/PLN-Y-MAX RATHER THAN ONE
+003046*     STEP SHORT OF IT.
+003050*****************************************************************
+003060 P-COMPUTE-PLANE-STEPS.
+003070     SUBTRACT PLN-X-MIN FROM PLN-X-MAX GIVING PLN-X-RANGE
+003072     SUBTRACT 1 FROM PLN-COLS GIVING PLN-COLS-LESS1
+003074     IF PLN-COLS-LESS1 = 0
+003076         MOVE 0 TO PLN-X-STEP
+003078     ELSE
+003080         DIVIDE PLN-X-RANGE BY PLN-COLS-LESS1 GIVING PLN-X-STEP
+003082     END-IF
+003090     SUBTRACT PLN-Y-MIN FROM PLN-Y-MAX GIVING PLN-Y-RANGE
+003092     SUBTRACT 1 FROM PLN-ROWS GIVING PLN-ROWS-LESS1
+003094     IF PLN-ROWS-LESS1 = 0
+003096         MOVE 0 TO PLN-Y-STEP
+003098     ELSE
+003100         DIVIDE PLN-Y-RANGE BY PLN-ROWS-LESS1 GIVING PLN-Y-STEP
+003102     END-IF.
+003110*****************************************************************
+003120* P-MANDEL - ESCAPE-TIME TEST FOR THE POINT CURRENTLY IN X, Y.
+003130*     WHEN DEEPZOOM-ON, THE TEST RUNS AGAINST DZ-X/DZ-Y IN THE
+003140*     EXTENDED-PRECISION FIELDS INSTEAD, THROUGH DZ-P-MANDEL, AND
+003150*     THE RESULT IS COPIED BACK INTO C, CI, ZWI, X AND Y SO
+003155*     DOWNSTREAM REPORTING AND CHECKPOINTING NEED NO CHANGE AND SO
+003157*     THE REPORT'S COORDINATE COLUMNS SHOW THE DEEP-ZOOM CENTER
+003158*     THAT WAS ACTUALLY COMPUTED RATHER THAN THE NARROW PLACEHOLDER
+003159*     X/Y THAT CAME IN FROM PARMFILE OR ZOOMQFILE.
+003170*****************************************************************
+003180 P-MANDEL.
+003190     IF DEEPZOOM-ON
+003200         PERFORM DZ-P-MANDEL
+003210         MOVE DZ-C TO C
+003220         MOVE DZ-CI TO CI
+003225         MOVE DZ-ZWI TO ZWI
+003226         MOVE DZ-X TO X
+003227         MOVE DZ-Y TO Y
+003240     ELSE
+003250         MOVE 0 TO ZWI C,CI,CI2,C2
+003255         MOVE "N" TO EXCP-FLAGGED-SW
+003260         PERFORM P-ITER VARYING I FROM 1 BY 1
+003270             UNTIL ZWI > 4 OR I >= MAXI
+003273         IF EXCP-FLAGGED AND ZWI NOT > 4
+003276             PERFORM P-LOG-EXCEPTION
+003279         END-IF
+003280     END-IF.
+003290*****************************************************************
+003300* P-ITER - ONE ITERATION OF Z = Z**2 + C.  C, CI, C2, CI2 AND ZWI
+003310*     ARE ALL SV9(07)/V9(07) COMP WITH NO INTEGER DIGITS TO SPARE,
+003312*     SO A RESULT THAT REACHES OR PASSES 1 IS OUT OF RANGE FOR THE
+003314*     PICTURE.  THIS INSTALLATION'S ARITHMETIC DOES NOT TRUNCATE
+003315*     COMP FIELDS TO THEIR PICTURE'S DIGIT WIDTH, SO ON SIZE ERROR
+003318*     CANNOT BE RELIED ON TO CATCH THIS - THE CHECK IS MADE
+003319*     EXPLICIT WITH AN IF AFTER EACH STATEMENT INSTEAD.  A POINT
+003321*     STILL ITERATING TOWARD THE |Z|**2 > 4 ESCAPE TEST ROUTINELY
+003322*     PASSES MAGNITUDE 1 ON ITS WAY THERE, SO THAT BY ITSELF IS NOT
+003323*     AN ANOMALY - P-ITER ONLY RAISES EXCP-FLAGGED-SW HERE AND
+003324*     LEAVES THE STATEMENT NAME IN EXCP-STMT-WS.  P-MANDEL DECIDES
+003325*     AFTER THE ESCAPE TEST RESOLVES WHETHER THE FLAG WAS EARNED -
+003326*     SEE P-LOG-EXCEPTION.
+003340*****************************************************************
+003350 P-ITER.
+003360     MULTIPLY C BY CI
+003376     IF CI GREATER THAN OR EQUAL TO 1
+003378             OR CI LESS THAN OR EQUAL TO -1
+003380         MOVE "MULT-C-CI" TO EXCP-STMT-WS
+003385         SET EXCP-FLAGGED TO TRUE
+003400     END-IF
+003410     MULTIPLY 2 BY CI
+003420     IF CI GREATER THAN OR EQUAL TO 1
+003422             OR CI LESS THAN OR EQUAL TO -1
+003430         MOVE "MULT-2-CI" TO EXCP-STMT-WS
+003435         SET EXCP-FLAGGED TO TRUE
+003450     END-IF
+003460     ADD Y TO CI
+003470     IF CI GREATER THAN OR EQUAL TO 1
+003472             OR CI LESS THAN OR EQUAL TO -1
+003480         MOVE "ADD-Y-CI" TO EXCP-STMT-WS
+003485         SET EXCP-FLAGGED TO TRUE
+003500     END-IF
+003510     SUBTRACT CI2 FROM C2 GIVING C
+003520     IF C GREATER THAN OR EQUAL TO 1
+003522             OR C LESS THAN OR EQUAL TO -1
+003530         MOVE "SUB-CI2-C2" TO EXCP-STMT-WS
+003535         SET EXCP-FLAGGED TO TRUE
+003550     END-IF
+003560     ADD X TO C
+003570     IF C GREATER THAN OR EQUAL TO 1
+003572             OR C LESS THAN OR EQUAL TO -1
+003580         MOVE "ADD-X-C" TO EXCP-STMT-WS
+003585         SET EXCP-FLAGGED TO TRUE
+003600     END-IF
+003610     MULTIPLY C BY C GIVING C2
+003620     IF C2 NOT LESS THAN 1
+003630         MOVE "MULT-C-C2" TO EXCP-STMT-WS
+003635         SET EXCP-FLAGGED TO TRUE
+003650     END-IF
+003660     MULTIPLY CI BY CI GIVING CI2
+003670     IF CI2 NOT LESS THAN 1
+003680         MOVE "MULT-CI-CI2" TO EXCP-STMT-WS
+003685         SET EXCP-FLAGGED TO TRUE
+003700     END-IF
+003710     ADD C2 TO CI2 GIVING ZWI
+003720     IF ZWI NOT LESS THAN 1
+003730         MOVE "ADD-C2-ZWI" TO EXCP-STMT-WS
+003735         SET EXCP-FLAGGED TO TRUE
+003750     END-IF.
+003760*****************************************************************
+003770* P-LOG-EXCEPTION - APPENDS ONE RECORD TO EXCPFILE NAMING THE
+003780*     STATEMENT LEFT IN EXCP-STMT-WS BY P-ITER, ALONG WITH THE X, Y
+003790*     AND I IN EFFECT WHEN IT WAS TRAPPED.  P-MANDEL PERFORMS THIS
+003795*     PARAGRAPH ONLY WHEN EXCP-FLAGGED-SW CAME OUT OF THE ITERATION
+003800*     LOOP RAISED AND THE POINT DID NOT ESCAPE (ZWI NOT > 4) - A
+003805*     POINT THAT ESCAPES IS EXPECTED TO PASS MAGNITUDE 1 ON ITS WAY
+003810*     TO THE |Z|**2 > 4 TEST, SO THAT CASE IS ROUTINE AND IS NOT
+003812*     LOGGED.  A BOUNDED POINT THAT STILL DROVE AN INTERMEDIATE OUT
+003814*     OF RANGE IS THE GENUINE ANOMALY THIS FILE EXISTS TO CAPTURE.
+003816*     OPENS EXCPFILE THE FIRST TIME OUT (EXTEND FAILS ON A FILE
+003818*     THAT DOES NOT EXIST YET) AND EXTENDS IT ON EVERY CALL AFTER.
+003820*****************************************************************
+003830 P-LOG-EXCEPTION.
+003850     MOVE SPACES TO EXCP-RECORD
+003851     MOVE X TO EXCP-X
+003860     MOVE Y TO EXCP-Y
+003870     MOVE I TO EXCP-I
+003880     MOVE EXCP-STMT-WS TO EXCP-STMT
+003890     OPEN EXTEND EXCPFILE
+003900     IF EXCPFILE-STATUS NOT = "00"
+003910         OPEN OUTPUT EXCPFILE
+003920     END-IF
+003930     WRITE EXCP-RECORD
+003935     CLOSE EXCPFILE.
+003950*****************************************************************
+003960* DZ-P-MANDEL - ESCAPE-TIME TEST FOR THE POINT IN DZ-X, DZ-Y,
+003970*     USING THE EXTENDED-PRECISION (COMP-3) DEEP-ZOOM FIELDS.
+003980*     DZ-X AND DZ-Y ARE SET ONCE FROM PARMFILE BY P-READ-PARM AND
+003990*     ARE NOT RESET HERE.
+004000*****************************************************************
+004010 DZ-P-MANDEL.
+004020     MOVE 0 TO DZ-ZWI DZ-C,DZ-CI,DZ-CI2,DZ-C2
+004030     PERFORM DZ-P-ITER VARYING I FROM 1 BY 1
+004040         UNTIL DZ-ZWI > 4 OR I >= MAXI.
+004050*****************************************************************
+004060* DZ-P-ITER - ONE ITERATION OF Z = Z**2 + C AGAINST THE EXTENDED-
+004070*     PRECISION DEEP-ZOOM FIELDS.  NO ON SIZE ERROR TRAPPING HERE
+004080*     THE WAY P-ITER HAS - 9 INTEGER AND 18 DECIMAL DIGITS LEAVE
+004090*     FAR MORE HEADROOM THAN THE PLAIN SV9(07)/V9(07) FIELDS.
+004100*****************************************************************
+004110 DZ-P-ITER.
+004120     MULTIPLY DZ-C BY DZ-CI
+004130     MULTIPLY 2 BY DZ-CI
+004140     ADD DZ-Y TO DZ-CI
+004150     SUBTRACT DZ-CI2 FROM DZ-C2 GIVING DZ-C
+004160     ADD DZ-X TO DZ-C
+004170     MULTIPLY DZ-C BY DZ-C GIVING DZ-C2
+004180     MULTIPLY DZ-CI BY DZ-CI GIVING DZ-CI2
+004190     ADD DZ-C2 TO DZ-CI2 GIVING DZ-ZWI.
+004200*****************************************************************
+004210* P-BENCHMARK - REPEATS THE CURRENT POINT 1000 TIMES FOR TIMING.
+004220*     RESUMES FROM THE LAST CHECKPOINT IN RESTARTFILE, IF ANY,
+004230*     INSTEAD OF ALWAYS STARTING BI OVER FROM 1.  A CHECKPOINT
+004232*     TAKEN AGAINST A DIFFERENT X, Y, MAXI OR DEEPZOOM-SW THAN
+004233*     THIS RUN'S - OR, WHEN DEEPZOOM-ON, A DIFFERENT DZ-X/DZ-Y -
+004234*     IS TREATED AS IF NO CHECKPOINT WERE FOUND, SINCE DEEP ZOOM
+004235*     CENTERS CAN SHARE THE SAME NARROW X/Y PLACEHOLDER.  TIMES
+004240*     ITSELF WITH ACCEPT FROM TIME AND LOGS ELAPSED SECONDS AND
+004250*     THROUGHPUT TO BENCHLOG THROUGH P-LOG-BENCHMARK-TIME.
+004260*****************************************************************
+004270 P-BENCHMARK.
+004272     MOVE 0 TO BENCH-PASSES-RUN
+004274     ACCEPT TOD-PARTS-WS FROM TIME
+004276     MOVE TOD-PARTS-WS TO BENCH-START-TOD
+004278     PERFORM P-TIME-TO-CS
+004280     MOVE TOD-CS-WS TO BENCH-START-CS
+004282     PERFORM P-LOAD-CHECKPOINT THRU P-LOAD-CHECKPOINT-EXIT
+004284     IF CHKPT-FOUND
+004286         IF CHKPT-X NOT = X OR CHKPT-Y NOT = Y
+004288                 OR CHKPT-MAXI NOT = MAXI
+004290                 OR CHKPT-DEEPZOOM-SW NOT = DEEPZOOM-SW
+004292             MOVE "N" TO CHKPT-FOUND-SW
+004294         END-IF
+004296         IF CHKPT-FOUND AND DEEPZOOM-ON
+004298             IF CHKPT-DZ-X NOT = DZ-X OR CHKPT-DZ-Y NOT = DZ-Y
+004300                 MOVE "N" TO CHKPT-FOUND-SW
+004302             END-IF
+004304         END-IF
+004306     END-IF
+004308     IF CHKPT-FOUND AND CHKPT-BI NOT LESS THAN 1000
+004310         MOVE CHKPT-BI TO BI
+004312         MOVE CHKPT-C TO C
+004314         MOVE CHKPT-CI TO CI
+004316         MOVE CHKPT-I TO I
+004318     ELSE
+004320         IF CHKPT-FOUND
+004322             ADD 1 TO CHKPT-BI GIVING BI-START
+004324         ELSE
+004326             MOVE 1 TO BI-START
+004328         END-IF
+004330         PERFORM P-BENCHMARK-PASS VARYING BI FROM BI-START BY 1
+004332             UNTIL BI GREATER THAN 1000
+004334         SUBTRACT BI-START FROM BI GIVING BENCH-PASSES-RUN
+004336     END-IF
+004338     ACCEPT TOD-PARTS-WS FROM TIME
+004340     MOVE TOD-PARTS-WS TO BENCH-END-TOD
+004342     PERFORM P-TIME-TO-CS
+004344     MOVE TOD-CS-WS TO BENCH-END-CS
+004346     PERFORM P-LOG-BENCHMARK-TIME.
+004348*****************************************************************
+004350* P-BENCHMARK-PASS - ONE BENCHMARK PASS, WITH A CHECKPOINT WRITTEN
+004352*     EVERY 100 PASSES.
+004354*****************************************************************
+004356 P-BENCHMARK-PASS.
+004358     PERFORM P-MANDEL
+004360     DIVIDE BI BY 100 GIVING CHKPT-DIVQUOT
+004362         REMAINDER CHKPT-DIVREM
+004364     IF CHKPT-DIVREM = 0
+004366         PERFORM P-SAVE-CHECKPOINT
+004368     END-IF.
+004370*****************************************************************
+004372* P-SAVE-CHECKPOINT - WRITES THE CURRENT BI, C, CI, I, X, Y, MAXI,
+004374*     DEEPZOOM-SW AND (WHEN DEEPZOOM-ON) DZ-X/DZ-Y TO RESTARTFILE,
+004376*     REPLACING ANY EARLIER CHECKPOINT.
+004378*****************************************************************
+004380 P-SAVE-CHECKPOINT.
+004382     MOVE SPACES TO CHECKPOINT-RECORD
+004384     MOVE BI TO CHKPT-BI
+004386     MOVE C TO CHKPT-C
+004388     MOVE CI TO CHKPT-CI
+004390     MOVE I TO CHKPT-I
+004392     MOVE X TO CHKPT-X
+004394     MOVE Y TO CHKPT-Y
+004396     MOVE MAXI TO CHKPT-MAXI
+004398     MOVE DEEPZOOM-SW TO CHKPT-DEEPZOOM-SW
+004400     IF DEEPZOOM-ON
+004402         MOVE DZ-X TO CHKPT-DZ-X
+004404         MOVE DZ-Y TO CHKPT-DZ-Y
+004406     END-IF
+004408     OPEN OUTPUT RESTARTFILE
+004410     WRITE CHECKPOINT-RECORD
+004412     CLOSE RESTARTFILE.
+004780*****************************************************************
+004790* P-LOAD-CHECKPOINT - READS THE LAST CHECKPOINT FROM RESTARTFILE,
+004800*     IF ONE EXISTS, AND SETS CHKPT-FOUND.
+004810*****************************************************************
+004820 P-LOAD-CHECKPOINT.
+004830     OPEN INPUT RESTARTFILE
+004840     IF RESTARTFILE-STATUS NOT = "00"
+004850         GO TO P-LOAD-CHECKPOINT-EXIT
+004860     END-IF
+004870     READ RESTARTFILE
+004880         AT END
+004890             GO TO P-LOAD-CHECKPOINT-CLOSE
+004900     END-READ
+004910     SET CHKPT-FOUND TO TRUE.
+004920 P-LOAD-CHECKPOINT-CLOSE.
+004930     CLOSE RESTARTFILE.
+004940 P-LOAD-CHECKPOINT-EXIT.
+004950     EXIT.
+004960*****************************************************************
+004970* P-TIME-TO-CS - CONVERTS THE HHMMSSHH TIME-OF-DAY IN TOD-PARTS
+004980*     (AS SET BY THE CALLER FROM ACCEPT FROM TIME) INTO TOD-CS-WS,
+004990*     A COUNT OF HUNDREDTHS OF A SECOND SINCE MIDNIGHT.
+005000*****************************************************************
+005010 P-TIME-TO-CS.
+005020     MULTIPLY TOD-HH BY 60 GIVING TOD-CS-WS
+005030     ADD TOD-MM TO TOD-CS-WS
+005040     MULTIPLY TOD-CS-WS BY 60 GIVING TOD-CS-WS
+005050     ADD TOD-SS TO TOD-CS-WS
+005060     MULTIPLY TOD-CS-WS BY 100 GIVING TOD-CS-WS
+005070     ADD TOD-HS TO TOD-CS-WS.
+005080*****************************************************************
+005090* P-LOG-BENCHMARK-TIME - APPENDS ONE LINE TO BENCHLOG RECORDING
+005100*     HOW LONG THE CALL TO P-BENCHMARK JUST TOOK AND HOW MANY
+005110*     PASSES IT ACTUALLY RAN (ZERO IF IT ONLY RESTORED A
+005120*     COMPLETED CHECKPOINT), WITH THE RESULTING THROUGHPUT IN
+005130*     PASSES PER SECOND.  GUARDS AGAINST BOTH MIDNIGHT ROLLOVER
+005140*     AND A DIVIDE BY A ZERO ELAPSED TIME.
+005150*****************************************************************
+005160 P-LOG-BENCHMARK-TIME.
+005170     IF BENCH-END-CS < BENCH-START-CS
+005180         ADD 8640000 TO BENCH-END-CS
+005190     END-IF
+005200     SUBTRACT BENCH-START-CS FROM BENCH-END-CS
+005210         GIVING BENCH-ELAPSED-CS
+005220     DIVIDE BENCH-ELAPSED-CS BY 100 GIVING BENCH-ELAPSED-SECS
+005230     IF BENCH-ELAPSED-CS = 0
+005240         MOVE 0 TO BENCH-THROUGHPUT
+005250     ELSE
+005260         MULTIPLY BENCH-PASSES-RUN BY 100 GIVING BENCH-PASSES-100
+005270         DIVIDE BENCH-PASSES-100 BY BENCH-ELAPSED-CS
+005280             GIVING BENCH-THROUGHPUT
+005290     END-IF
+005300     MOVE SPACES TO BENCHLOG-RECORD
+005310     MOVE BENCH-START-TOD TO BLOG-START-TIME
+005320     MOVE BENCH-END-TOD TO BLOG-END-TIME
+005330     MOVE BENCH-ELAPSED-SECS TO BLOG-ELAPSED-SECS
+005340     MOVE BENCH-PASSES-RUN TO BLOG-PASSES
+005350     MOVE BENCH-THROUGHPUT TO BLOG-THROUGHPUT
+005360     OPEN EXTEND BENCHLOG
+005370     IF BENCHLOG-STATUS NOT = "00"
+005380         OPEN OUTPUT BENCHLOG
+005390     END-IF
+005400     WRITE BENCHLOG-RECORD
+005410     CLOSE BENCHLOG.
+005420*****************************************************************
+005430* P-WRITE-REPORT-HEADERS - OPENS REPORTFILE AND WRITES THE TITLE,
+005440*     COLUMN HEADINGS AND RULE LINES.  CALLED ONCE AT JOB START.
+005450*****************************************************************
+005460 P-WRITE-REPORT-HEADERS.
+005470     OPEN OUTPUT REPORTFILE
+005480     MOVE RPT-TITLE TO RPT-OUT-REC
+005490     WRITE RPT-OUT-REC
+005500     MOVE RPT-RULE TO RPT-OUT-REC
+005510     WRITE RPT-OUT-REC
+005520     MOVE RPT-HEADING TO RPT-OUT-REC
+005530     WRITE RPT-OUT-REC
+005540     MOVE RPT-RULE TO RPT-OUT-REC
+005550     WRITE RPT-OUT-REC.
+005560*****************************************************************
+005570* P-WRITE-REPORT-DETAIL - WRITES ONE REPORT LINE FOR THE POINT
+005580*     CURRENTLY IN X, Y, C, CI, I AND ZWI, LABELLED WITH WHATEVER
+005590*     THE CALLER MOVED TO RPT-REQUEST-ID-WS AND RPT-PASSES-WS.
+005600*****************************************************************
+005610 P-WRITE-REPORT-DETAIL.
+005620     MOVE SPACES TO RPT-DETAIL-LINE
+005630     MOVE RPT-REQUEST-ID-WS TO RPT-REQUEST-ID
+005640     MOVE X TO RPT-X
+005650     MOVE Y TO RPT-Y
+005660     MOVE C TO RPT-C
+005670     MOVE CI TO RPT-CI
+005680     MOVE I TO RPT-I
+005690     MOVE RPT-PASSES-WS TO RPT-PASSES
+005700     IF ZWI > 4
+005710         MOVE "Y" TO RPT-ESCAPED
+005720     ELSE
+005730         MOVE "N" TO RPT-ESCAPED
+005740     END-IF
+005750     MOVE RPT-DETAIL-LINE TO RPT-OUT-REC
+005760     WRITE RPT-OUT-REC.
+005770*****************************************************************
+005780* P-RENDER-PLANE - DRIVES A GRID OF POINTS ACROSS THE PLANE WINDOW
+005790*     AND WRITES ONE LINE OF ASCII ART PER ROW TO PLANEOUT.  A
+005792*     TILED RUN SKIPS THE LEGEND HERE - HALLOMRG WRITES IT ONCE
+005794*     INTO MERGEOUT AHEAD OF THE MERGED TILE ROWS INSTEAD, SO A
+005796*     COMPOSITE PICTURE STITCHED FROM SEVERAL TILES DOES NOT END
+005798*     UP WITH ONE COPY OF THE LEGEND PER TILE.
+005800*****************************************************************
+005810 P-RENDER-PLANE.
+005820     OPEN OUTPUT PLANEOUT
+005825     IF NOT TILE-MODE-ON
+005827         PERFORM P-WRITE-LEGEND
+005829     END-IF
+005840     PERFORM P-RENDER-ROW VARYING PLN-ROW-IDX FROM 1 BY 1
+005850         UNTIL PLN-ROW-IDX > PLN-ROWS
+005860     CLOSE PLANEOUT.
+005870*****************************************************************
+005880* P-WRITE-LEGEND - WRITES THE BAND-CODE LEGEND TO PLANEOUT, ONE
+005890*     LINE PER CHARACTER IN BAND-CODE-LITERAL, AHEAD OF THE GRID
+005900*     ITSELF.  EACH BAND IS I'S PERCENTAGE OF MAXI AT ESCAPE (OR
+005910*     AT MAXI, IF THE POINT NEVER ESCAPED) - SEE P-CLASSIFY-BAND.
+005920*****************************************************************
+005930 P-WRITE-LEGEND.
+005935     COPY LEGENDWRT REPLACING LEGEND-OUT-REC BY PLANE-OUT-REC.
+006310*****************************************************************
+006320* P-RENDER-ROW - BUILDS AND WRITES ONE ROW OF THE PLANE RENDER.
+006330*****************************************************************
+006340 P-RENDER-ROW.
+006350     MOVE SPACES TO PLANE-LINE
+006360     SUBTRACT 1 FROM PLN-ROW-IDX GIVING PLN-OFFSET-IDX
+006370     MULTIPLY PLN-OFFSET-IDX BY PLN-Y-STEP GIVING PLN-OFFSET-DIST
+006380     SUBTRACT PLN-OFFSET-DIST FROM PLN-Y-MAX GIVING PLN-Y-CUR
+006390     PERFORM P-RENDER-POINT VARYING PLN-COL-IDX FROM 1 BY 1
+006400         UNTIL PLN-COL-IDX > PLN-COLS
+006410     MOVE PLANE-LINE TO PLANE-OUT-REC
+006420     WRITE PLANE-OUT-REC.
+006430*****************************************************************
+006440* P-RENDER-POINT - ESCAPE-TESTS ONE GRID POINT AND PLACES ITS BAND
+006450*     CODE CHARACTER INTO THE CURRENT ROW BUFFER.
+006460*****************************************************************
+006470 P-RENDER-POINT.
+006480     SUBTRACT 1 FROM PLN-COL-IDX GIVING PLN-OFFSET-IDX
+006490     MULTIPLY PLN-OFFSET-IDX BY PLN-X-STEP GIVING PLN-OFFSET-DIST
+006500     ADD PLN-X-MIN TO PLN-OFFSET-DIST GIVING PLN-X-CUR
+006510     MOVE PLN-X-CUR TO X
+006520     MOVE PLN-Y-CUR TO Y
+006530     PERFORM P-MANDEL
+006540     PERFORM P-CLASSIFY-BAND
+006550     MOVE BAND-CODE-ENTRY (BAND-IDX)
+006560         TO PLANE-LINE (PLN-COL-IDX:1).
+006570*****************************************************************
+006580* P-CLASSIFY-BAND - SCALES THE LAST ITERATION COUNT I INTO ONE OF
+006590*     10 BANDS AGAINST MAXI.
+006600*****************************************************************
+006610 P-CLASSIFY-BAND.
+006620     DIVIDE MAXI BY 10 GIVING BAND-DIVISOR
+006630     IF BAND-DIVISOR = 0
+006640         MOVE 1 TO BAND-DIVISOR
+006650     END-IF
+006660     DIVIDE I BY BAND-DIVISOR GIVING BAND-IDX
+006670     IF BAND-IDX > 10
+006680         MOVE 10 TO BAND-IDX
+006690     END-IF
+006700     IF BAND-IDX < 1
+006710         MOVE 1 TO BAND-IDX
+006720     END-IF.
+006730*****************************************************************
+006740* P-PROCESS-ZOOM-QUEUE - READS EVERY REQUEST OFF ZOOMQFILE, IF IT
+006750*     IS PRESENT, AND WRITES EACH ONE ITS OWN REPORT SECTION.
+006760*****************************************************************
+006770 P-PROCESS-ZOOM-QUEUE.
+006780     MOVE "N" TO ZQ-EOF-SW
+006785     MOVE MAXI TO ZQ-MAXI-BASELINE
+006790     OPEN INPUT ZOOMQFILE
+006800     IF ZOOMQFILE-STATUS NOT = "00"
+006810         GO TO P-PROCESS-ZOOM-QUEUE-EXIT
+006820     END-IF
+006830     READ ZOOMQFILE
+006840         AT END
+006850             SET ZQ-EOF TO TRUE
+006860     END-READ
+006870     PERFORM P-PROCESS-ZOOM-REQUEST UNTIL ZQ-EOF
+006880     CLOSE ZOOMQFILE.
+006890 P-PROCESS-ZOOM-QUEUE-EXIT.
+006900     EXIT.
+006910*****************************************************************
+006920* P-PROCESS-ZOOM-REQUEST - RUNS THE ESCAPE-TIME TEST FOR ONE
+006930*     QUEUED REQUEST'S CENTER POINT, WRITES ITS REPORT SECTION
+006940*     UNDER ITS OWN REQUEST-ID, AND READS THE NEXT REQUEST.  A
+006950*     NONZERO ZQ-ZOOM-LEVEL ROUTES THIS REQUEST THROUGH THE
+006960*     EXTENDED-PRECISION DEEP-ZOOM FIELDS; ZERO LEAVES IT ON THE
+006970*     PLAIN-PRECISION PATH REGARDLESS OF WHAT AN EARLIER REQUEST
+006980*     IN THE QUEUE USED.  THE SAME GOES FOR ZQ-MAXI-OVERRIDE - ZERO
+006985*     PUTS MAXI BACK TO ZQ-MAXI-BASELINE, THE VALUE MAXI HELD
+006986*     BEFORE THE QUEUE WAS ENTERED, REGARDLESS OF WHAT AN EARLIER
+006987*     REQUEST OVERRODE IT TO.
+006990*****************************************************************
+007000 P-PROCESS-ZOOM-REQUEST.
+007010     MOVE ZQ-CENTER-X TO X
+007020     MOVE ZQ-CENTER-Y TO Y
+007030     IF ZQ-MAXI-OVERRIDE > 0
+007040         MOVE ZQ-MAXI-OVERRIDE TO MAXI
+007045     ELSE
+007046         MOVE ZQ-MAXI-BASELINE TO MAXI
+007050     END-IF
+007060     IF ZQ-ZOOM-LEVEL > 0
+007070         SET DEEPZOOM-ON TO TRUE
+007080         MOVE ZQ-DZ-X TO DZ-X
+007090         MOVE ZQ-DZ-Y TO DZ-Y
+007100     ELSE
+007110         MOVE "N" TO DEEPZOOM-SW
+007120     END-IF
+007130     PERFORM P-MANDEL
+007140     MOVE ZQ-REQUEST-ID TO RPT-REQUEST-ID-WS
+007150     MOVE 0 TO RPT-PASSES-WS
+007160     PERFORM P-WRITE-REPORT-DETAIL
+007170     READ ZOOMQFILE
+007180         AT END
+007190             SET ZQ-EOF TO TRUE
+007200     END-READ.
+007210*****************************************************************
+007220* P-END - JOB TERMINATION.
+007230*****************************************************************
+007240 P-END.
+007250     CLOSE REPORTFILE
+007260     DISPLAY "The ENd"
+007270     STOP RUN.

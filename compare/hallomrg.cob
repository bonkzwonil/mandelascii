@@ -0,0 +1,351 @@
+000010*****************************************************************
+000020* HALLOMRG - TILE MERGE UTILITY FOR HALLOPGM
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. HALLOMRG.
+000060 AUTHOR. R HALLORAN.
+000070 INSTALLATION. SYSTEMS PROGRAMMING.
+000080 DATE-WRITTEN. 08/09/2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* REMARKS.  STITCHES UP TO EIGHT PER-TILE PLANEOUT FILES FROM
+000120*     HALLOPGM (EACH RENDERED BY ITS OWN JOB STEP AGAINST A
+000130*     DIFFERENT PARMFILE TILE WINDOW) INTO ONE COMPOSITE MERGEOUT
+000140*     FILE, IN TILEIN ORDER.  A TILE SLOT THAT IS NOT PRESENT FOR
+000150*     A GIVEN RUN (ITS FILE-CONTROL NAME HAS NO MATCHING DD/ENV
+000160*     VARIABLE) IS SIMPLY SKIPPED, SO A SHORT RUN OR A RERUN OF
+000170*     ONE FAILED TILE DOES NOT NEED ALL EIGHT SLOTS FILLED.
+000180*
+000190* MODIFICATION HISTORY.
+000200*     08/09/2026  RH   ORIGINAL VERSION.
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT TILEIN01 ASSIGN TO "TILEIN01"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS TILEIN01-STATUS.
+000280     SELECT TILEIN02 ASSIGN TO "TILEIN02"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS TILEIN02-STATUS.
+000310     SELECT TILEIN03 ASSIGN TO "TILEIN03"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS TILEIN03-STATUS.
+000340     SELECT TILEIN04 ASSIGN TO "TILEIN04"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS TILEIN04-STATUS.
+000370     SELECT TILEIN05 ASSIGN TO "TILEIN05"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS TILEIN05-STATUS.
+000400     SELECT TILEIN06 ASSIGN TO "TILEIN06"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS TILEIN06-STATUS.
+000430     SELECT TILEIN07 ASSIGN TO "TILEIN07"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS TILEIN07-STATUS.
+000460     SELECT TILEIN08 ASSIGN TO "TILEIN08"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS TILEIN08-STATUS.
+000490     SELECT MERGEOUT ASSIGN TO "MERGEOUT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS MERGEOUT-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  TILEIN01
+000550     RECORD CONTAINS 70 CHARACTERS.
+000560 01  TILE01-REC                PIC X(70).
+000570 FD  TILEIN02
+000580     RECORD CONTAINS 70 CHARACTERS.
+000590 01  TILE02-REC                PIC X(70).
+000600 FD  TILEIN03
+000610     RECORD CONTAINS 70 CHARACTERS.
+000620 01  TILE03-REC                PIC X(70).
+000630 FD  TILEIN04
+000640     RECORD CONTAINS 70 CHARACTERS.
+000650 01  TILE04-REC                PIC X(70).
+000660 FD  TILEIN05
+000670     RECORD CONTAINS 70 CHARACTERS.
+000680 01  TILE05-REC                PIC X(70).
+000690 FD  TILEIN06
+000700     RECORD CONTAINS 70 CHARACTERS.
+000710 01  TILE06-REC                PIC X(70).
+000720 FD  TILEIN07
+000730     RECORD CONTAINS 70 CHARACTERS.
+000740 01  TILE07-REC                PIC X(70).
+000750 FD  TILEIN08
+000760     RECORD CONTAINS 70 CHARACTERS.
+000770 01  TILE08-REC                PIC X(70).
+000780 FD  MERGEOUT
+000790     RECORD CONTAINS 70 CHARACTERS.
+000800 01  MERGE-REC                  PIC X(70).
+000810 WORKING-STORAGE SECTION.
+000820 01  TILEIN01-STATUS            PIC X(02).
+000830 01  TILEIN02-STATUS            PIC X(02).
+000840 01  TILEIN03-STATUS            PIC X(02).
+000850 01  TILEIN04-STATUS            PIC X(02).
+000860 01  TILEIN05-STATUS            PIC X(02).
+000870 01  TILEIN06-STATUS            PIC X(02).
+000880 01  TILEIN07-STATUS            PIC X(02).
+000890 01  TILEIN08-STATUS            PIC X(02).
+000900 01  MERGEOUT-STATUS             PIC X(02).
+000910 01  TILE-SWITCHES.
+000920     05  TILE-EOF-SW              PIC X(01) VALUE "N".
+000930         88  TILE-EOF                       VALUE "Y".
+000940 PROCEDURE DIVISION.
+000950*****************************************************************
+000960* P-START - MAINLINE.  WRITES THE BAND-CODE LEGEND ONCE AHEAD OF
+000965*     THE GRID, THEN MERGES EACH TILE SLOT, IN ORDER, INTO
+000970*     MERGEOUT.  HALLOPGM ITSELF SKIPS THE LEGEND WHEN RENDERING
+000975*     A TILE, SO THE COMPOSITE PICTURE ENDS UP WITH EXACTLY ONE
+000976*     LEGEND BLOCK REGARDLESS OF HOW MANY TILES ARE MERGED.
+000980*****************************************************************
+000990 P-START.
+001000     OPEN OUTPUT MERGEOUT
+001005     PERFORM P-WRITE-LEGEND
+001010     PERFORM P-MERGE-TILE01 THRU P-MERGE-TILE01-EXIT
+001020     PERFORM P-MERGE-TILE02 THRU P-MERGE-TILE02-EXIT
+001030     PERFORM P-MERGE-TILE03 THRU P-MERGE-TILE03-EXIT
+001040     PERFORM P-MERGE-TILE04 THRU P-MERGE-TILE04-EXIT
+001050     PERFORM P-MERGE-TILE05 THRU P-MERGE-TILE05-EXIT
+001060     PERFORM P-MERGE-TILE06 THRU P-MERGE-TILE06-EXIT
+001070     PERFORM P-MERGE-TILE07 THRU P-MERGE-TILE07-EXIT
+001080     PERFORM P-MERGE-TILE08 THRU P-MERGE-TILE08-EXIT
+001090     PERFORM P-END.
+001095*****************************************************************
+001096* P-WRITE-LEGEND - WRITES THE BAND-CODE LEGEND TO MERGEOUT, ONE
+001097*     LINE PER CHARACTER IN BAND-CODE-LITERAL, AHEAD OF THE
+001098*     MERGED TILE ROWS.
+001099*****************************************************************
+001100 P-WRITE-LEGEND.
+001101     COPY LEGENDWRT REPLACING LEGEND-OUT-REC BY MERGE-REC.
+001102*****************************************************************
+001110* P-MERGE-TILE01 - COPIES EVERY RECORD FROM TILEIN01 INTO
+001120*     MERGEOUT, IF THAT SLOT IS PRESENT FOR THIS RUN.
+001130*****************************************************************
+001140 P-MERGE-TILE01.
+001150     MOVE "N" TO TILE-EOF-SW
+001160     OPEN INPUT TILEIN01
+001170     IF TILEIN01-STATUS NOT = "00"
+001180         GO TO P-MERGE-TILE01-EXIT
+001190     END-IF
+001200     READ TILEIN01
+001210         AT END
+001220             SET TILE-EOF TO TRUE
+001230     END-READ
+001240     PERFORM P-MERGE-TILE01-ROW UNTIL TILE-EOF
+001250     CLOSE TILEIN01.
+001260 P-MERGE-TILE01-EXIT.
+001270     EXIT.
+001280*****************************************************************
+001290* P-MERGE-TILE01-ROW - COPIES ONE RECORD AND READS THE NEXT.
+001300*****************************************************************
+001310 P-MERGE-TILE01-ROW.
+001320     MOVE TILE01-REC TO MERGE-REC
+001330     WRITE MERGE-REC
+001340     READ TILEIN01
+001350         AT END
+001360             SET TILE-EOF TO TRUE
+001370     END-READ.
+001380*****************************************************************
+001390* P-MERGE-TILE02 - COPIES EVERY RECORD FROM TILEIN02 INTO
+001400*     MERGEOUT, IF THAT SLOT IS PRESENT FOR THIS RUN.
+001410*****************************************************************
+001420 P-MERGE-TILE02.
+001430     MOVE "N" TO TILE-EOF-SW
+001440     OPEN INPUT TILEIN02
+001450     IF TILEIN02-STATUS NOT = "00"
+001460         GO TO P-MERGE-TILE02-EXIT
+001470     END-IF
+001480     READ TILEIN02
+001490         AT END
+001500             SET TILE-EOF TO TRUE
+001510     END-READ
+001520     PERFORM P-MERGE-TILE02-ROW UNTIL TILE-EOF
+001530     CLOSE TILEIN02.
+001540 P-MERGE-TILE02-EXIT.
+001550     EXIT.
+001560*****************************************************************
+001570* P-MERGE-TILE02-ROW - COPIES ONE RECORD AND READS THE NEXT.
+001580*****************************************************************
+001590 P-MERGE-TILE02-ROW.
+001600     MOVE TILE02-REC TO MERGE-REC
+001610     WRITE MERGE-REC
+001620     READ TILEIN02
+001630         AT END
+001640             SET TILE-EOF TO TRUE
+001650     END-READ.
+001660*****************************************************************
+001670* P-MERGE-TILE03 - COPIES EVERY RECORD FROM TILEIN03 INTO
+001680*     MERGEOUT, IF THAT SLOT IS PRESENT FOR THIS RUN.
+001690*****************************************************************
+001700 P-MERGE-TILE03.
+001710     MOVE "N" TO TILE-EOF-SW
+001720     OPEN INPUT TILEIN03
+001730     IF TILEIN03-STATUS NOT = "00"
+001740         GO TO P-MERGE-TILE03-EXIT
+001750     END-IF
+001760     READ TILEIN03
+001770         AT END
+001780             SET TILE-EOF TO TRUE
+001790     END-READ
+001800     PERFORM P-MERGE-TILE03-ROW UNTIL TILE-EOF
+001810     CLOSE TILEIN03.
+001820 P-MERGE-TILE03-EXIT.
+001830     EXIT.
+001840*****************************************************************
+001850* P-MERGE-TILE03-ROW - COPIES ONE RECORD AND READS THE NEXT.
+001860*****************************************************************
+001870 P-MERGE-TILE03-ROW.
+001880     MOVE TILE03-REC TO MERGE-REC
+001890     WRITE MERGE-REC
+001900     READ TILEIN03
+001910         AT END
+001920             SET TILE-EOF TO TRUE
+001930     END-READ.
+001940*****************************************************************
+001950* P-MERGE-TILE04 - COPIES EVERY RECORD FROM TILEIN04 INTO
+001960*     MERGEOUT, IF THAT SLOT IS PRESENT FOR THIS RUN.
+001970*****************************************************************
+001980 P-MERGE-TILE04.
+001990     MOVE "N" TO TILE-EOF-SW
+002000     OPEN INPUT TILEIN04
+002010     IF TILEIN04-STATUS NOT = "00"
+002020         GO TO P-MERGE-TILE04-EXIT
+002030     END-IF
+002040     READ TILEIN04
+002050         AT END
+002060             SET TILE-EOF TO TRUE
+002070     END-READ
+002080     PERFORM P-MERGE-TILE04-ROW UNTIL TILE-EOF
+002090     CLOSE TILEIN04.
+002100 P-MERGE-TILE04-EXIT.
+002110     EXIT.
+002120*****************************************************************
+002130* P-MERGE-TILE04-ROW - COPIES ONE RECORD AND READS THE NEXT.
+002140*****************************************************************
+002150 P-MERGE-TILE04-ROW.
+002160     MOVE TILE04-REC TO MERGE-REC
+002170     WRITE MERGE-REC
+002180     READ TILEIN04
+002190         AT END
+002200             SET TILE-EOF TO TRUE
+002210     END-READ.
+002220*****************************************************************
+002230* P-MERGE-TILE05 - COPIES EVERY RECORD FROM TILEIN05 INTO
+002240*     MERGEOUT, IF THAT SLOT IS PRESENT FOR THIS RUN.
+002250*****************************************************************
+002260 P-MERGE-TILE05.
+002270     MOVE "N" TO TILE-EOF-SW
+002280     OPEN INPUT TILEIN05
+002290     IF TILEIN05-STATUS NOT = "00"
+002300         GO TO P-MERGE-TILE05-EXIT
+002310     END-IF
+002320     READ TILEIN05
+002330         AT END
+002340             SET TILE-EOF TO TRUE
+002350     END-READ
+002360     PERFORM P-MERGE-TILE05-ROW UNTIL TILE-EOF
+002370     CLOSE TILEIN05.
+002380 P-MERGE-TILE05-EXIT.
+002390     EXIT.
+002400*****************************************************************
+002410* P-MERGE-TILE05-ROW - COPIES ONE RECORD AND READS THE NEXT.
+002420*****************************************************************
+002430 P-MERGE-TILE05-ROW.
+002440     MOVE TILE05-REC TO MERGE-REC
+002450     WRITE MERGE-REC
+002460     READ TILEIN05
+002470         AT END
+002480             SET TILE-EOF TO TRUE
+002490     END-READ.
+002500*****************************************************************
+002510* P-MERGE-TILE06 - COPIES EVERY RECORD FROM TILEIN06 INTO
+002520*     MERGEOUT, IF THAT SLOT IS PRESENT FOR THIS RUN.
+002530*****************************************************************
+002540 P-MERGE-TILE06.
+002550     MOVE "N" TO TILE-EOF-SW
+002560     OPEN INPUT TILEIN06
+002570     IF TILEIN06-STATUS NOT = "00"
+002580         GO TO P-MERGE-TILE06-EXIT
+002590     END-IF
+002600     READ TILEIN06
+002610         AT END
+002620             SET TILE-EOF TO TRUE
+002630     END-READ
+002640     PERFORM P-MERGE-TILE06-ROW UNTIL TILE-EOF
+002650     CLOSE TILEIN06.
+002660 P-MERGE-TILE06-EXIT.
+002670     EXIT.
+002680*****************************************************************
+002690* P-MERGE-TILE06-ROW - COPIES ONE RECORD AND READS THE NEXT.
+002700*****************************************************************
+002710 P-MERGE-TILE06-ROW.
+002720     MOVE TILE06-REC TO MERGE-REC
+002730     WRITE MERGE-REC
+002740     READ TILEIN06
+002750         AT END
+002760             SET TILE-EOF TO TRUE
+002770     END-READ.
+002780*****************************************************************
+002790* P-MERGE-TILE07 - COPIES EVERY RECORD FROM TILEIN07 INTO
+002800*     MERGEOUT, IF THAT SLOT IS PRESENT FOR THIS RUN.
+002810*****************************************************************
+002820 P-MERGE-TILE07.
+002830     MOVE "N" TO TILE-EOF-SW
+002840     OPEN INPUT TILEIN07
+002850     IF TILEIN07-STATUS NOT = "00"
+002860         GO TO P-MERGE-TILE07-EXIT
+002870     END-IF
+002880     READ TILEIN07
+002890         AT END
+002900             SET TILE-EOF TO TRUE
+002910     END-READ
+002920     PERFORM P-MERGE-TILE07-ROW UNTIL TILE-EOF
+002930     CLOSE TILEIN07.
+002940 P-MERGE-TILE07-EXIT.
+002950     EXIT.
+002960*****************************************************************
+002970* P-MERGE-TILE07-ROW - COPIES ONE RECORD AND READS THE NEXT.
+002980*****************************************************************
+002990 P-MERGE-TILE07-ROW.
+003000     MOVE TILE07-REC TO MERGE-REC
+003010     WRITE MERGE-REC
+003020     READ TILEIN07
+003030         AT END
+003040             SET TILE-EOF TO TRUE
+003050     END-READ.
+003060*****************************************************************
+003070* P-MERGE-TILE08 - COPIES EVERY RECORD FROM TILEIN08 INTO
+003080*     MERGEOUT, IF THAT SLOT IS PRESENT FOR THIS RUN.
+003090*****************************************************************
+003100 P-MERGE-TILE08.
+003110     MOVE "N" TO TILE-EOF-SW
+003120     OPEN INPUT TILEIN08
+003130     IF TILEIN08-STATUS NOT = "00"
+003140         GO TO P-MERGE-TILE08-EXIT
+003150     END-IF
+003160     READ TILEIN08
+003170         AT END
+003180             SET TILE-EOF TO TRUE
+003190     END-READ
+003200     PERFORM P-MERGE-TILE08-ROW UNTIL TILE-EOF
+003210     CLOSE TILEIN08.
+003220 P-MERGE-TILE08-EXIT.
+003230     EXIT.
+003240*****************************************************************
+003250* P-MERGE-TILE08-ROW - COPIES ONE RECORD AND READS THE NEXT.
+003260*****************************************************************
+003270 P-MERGE-TILE08-ROW.
+003280     MOVE TILE08-REC TO MERGE-REC
+003290     WRITE MERGE-REC
+003300     READ TILEIN08
+003310         AT END
+003320             SET TILE-EOF TO TRUE
+003330     END-READ.
+003340*****************************************************************
+003350* P-END - JOB TERMINATION.
+003360*****************************************************************
+003370 P-END.
+003380     CLOSE MERGEOUT
+003390     DISPLAY "The ENd"
+003400     STOP RUN.
